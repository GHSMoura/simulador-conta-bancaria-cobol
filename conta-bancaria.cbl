@@ -1,51 +1,172 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CONTA-BANCARIA.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARQUIVO-CONTAS ASSIGN TO "CONTAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CONTA-NUMERO
+        FILE STATUS IS WS-STATUS-CONTAS.
+
+    SELECT ARQUIVO-JORNAL ASSIGN TO "JORNAL.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-STATUS-JORNAL.
+
 DATA DIVISION.
+FILE SECTION.
+FD  ARQUIVO-CONTAS.
+COPY CONTACC.
+
+FD  ARQUIVO-JORNAL.
+COPY JORNAL.
+
 WORKING-STORAGE SECTION.
 
-01 TITULAR         PIC A(30).
-01 SALDO           PIC 9(5)V99 VALUE 0.
-01 VALOR-OPERACAO  PIC 9(5)V99.
-01 OPCAO           PIC 9.
+01 NUMERO-CONTA      PIC 9(6).
+01 TITULAR           PIC A(30).
+01 SALDO             PIC S9(5)V99 VALUE 0.
+01 LIMITE-CREDITO    PIC 9(5)V99 VALUE 0.
+01 VALOR-OPERACAO    PIC 9(5)V99.
+01 OPCAO             PIC 9.
+01 WS-STATUS-CONTAS PIC XX.
+01 WS-STATUS-JORNAL PIC XX.
+01 WS-CONTA-EXISTE  PIC X VALUE "N".
+    88 CONTA-EXISTE VALUE "S".
+    88 CONTA-NOVA   VALUE "N".
+01 WS-DATA-HORA     PIC X(14).
+01 WS-VALOR-VALIDO  PIC X VALUE "N".
+    88 VALOR-VALIDO VALUE "S".
 
 PROCEDURE DIVISION.
 
     DISPLAY "=== SISTEMA BANCÁRIO ===".
-    DISPLAY "Digite o nome do titular da conta: ".
-    ACCEPT TITULAR.
+    PERFORM ABRIR-ARQUIVO-CONTAS.
+    PERFORM ABRIR-ARQUIVO-JORNAL.
+    PERFORM SELECIONAR-CONTA.
 
-    PERFORM UNTIL OPCAO = 3
+    PERFORM UNTIL OPCAO = 4
         DISPLAY "-----------------------------"
+        DISPLAY "Conta: " NUMERO-CONTA " - Titular: " TITULAR
         DISPLAY "1 - Depositar"
         DISPLAY "2 - Sacar"
-        DISPLAY "3 - Sair"
+        DISPLAY "3 - Trocar de conta"
+        DISPLAY "4 - Sair"
         DISPLAY "Escolha uma opção: "
         ACCEPT OPCAO
 
         IF OPCAO = 1 THEN
             DISPLAY "Digite o valor para depósito: "
-            ACCEPT VALOR-OPERACAO
+            PERFORM LER-VALOR-OPERACAO
             ADD VALOR-OPERACAO TO SALDO
             DISPLAY "Depósito realizado. Saldo atual: R$" SALDO
+            PERFORM GRAVAR-JORNAL
+            PERFORM GRAVAR-CONTA
         ELSE
             IF OPCAO = 2 THEN
                 DISPLAY "Digite o valor para saque: "
-                ACCEPT VALOR-OPERACAO
-                IF VALOR-OPERACAO > SALDO THEN
+                PERFORM LER-VALOR-OPERACAO
+                IF VALOR-OPERACAO > SALDO + LIMITE-CREDITO THEN
                     DISPLAY "Saldo insuficiente para saque."
                 ELSE
                     SUBTRACT VALOR-OPERACAO FROM SALDO
                     DISPLAY "Saque realizado. Saldo atual: R$" SALDO
+                    PERFORM GRAVAR-JORNAL
+                    PERFORM GRAVAR-CONTA
                 END-IF
             ELSE
-                IF OPCAO NOT = 3 THEN
-                    DISPLAY "Opção inválida. Tente novamente."
+                IF OPCAO = 3 THEN
+                    PERFORM GRAVAR-CONTA
+                    PERFORM SELECIONAR-CONTA
+                ELSE
+                    IF OPCAO NOT = 4 THEN
+                        DISPLAY "Opção inválida. Tente novamente."
+                    END-IF
                 END-IF
             END-IF
         END-IF
     END-PERFORM.
 
+    PERFORM GRAVAR-CONTA.
+    CLOSE ARQUIVO-CONTAS.
+    CLOSE ARQUIVO-JORNAL.
+
     DISPLAY "Obrigado por usar o sistema, " TITULAR.
     DISPLAY "Saldo final: R$" SALDO.
     STOP RUN.
+
+ABRIR-ARQUIVO-CONTAS.
+    OPEN I-O ARQUIVO-CONTAS.
+    IF WS-STATUS-CONTAS = "35" THEN
+        OPEN OUTPUT ARQUIVO-CONTAS
+        CLOSE ARQUIVO-CONTAS
+        OPEN I-O ARQUIVO-CONTAS
+    END-IF.
+
+ABRIR-ARQUIVO-JORNAL.
+    OPEN EXTEND ARQUIVO-JORNAL.
+    IF WS-STATUS-JORNAL = "35" THEN
+        OPEN OUTPUT ARQUIVO-JORNAL
+    END-IF.
+
+LER-VALOR-OPERACAO.
+    MOVE "N" TO WS-VALOR-VALIDO.
+    PERFORM UNTIL VALOR-VALIDO
+        ACCEPT VALOR-OPERACAO
+        IF VALOR-OPERACAO IS NOT NUMERIC THEN
+            DISPLAY "Valor inválido. Digite um valor numérico positivo: "
+        ELSE
+            IF VALOR-OPERACAO <= 0 THEN
+                DISPLAY "O valor deve ser maior que zero. Tente novamente: "
+            ELSE
+                SET VALOR-VALIDO TO TRUE
+            END-IF
+        END-IF
+    END-PERFORM.
+
+GRAVAR-JORNAL.
+    MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+    MOVE WS-DATA-HORA(1:8) TO JORN-DATA.
+    MOVE WS-DATA-HORA(9:6) TO JORN-HORA.
+    MOVE NUMERO-CONTA TO JORN-NUMERO-CONTA.
+    MOVE OPCAO TO JORN-TIPO-OP.
+    MOVE VALOR-OPERACAO TO JORN-VALOR.
+    MOVE SALDO TO JORN-SALDO.
+    WRITE JORNAL-REC.
+
+SELECIONAR-CONTA.
+    DISPLAY "Digite o número da conta: ".
+    ACCEPT NUMERO-CONTA.
+    PERFORM LOCALIZAR-CONTA.
+
+LOCALIZAR-CONTA.
+    MOVE NUMERO-CONTA TO CONTA-NUMERO.
+    READ ARQUIVO-CONTAS
+        INVALID KEY
+            SET CONTA-NOVA TO TRUE
+            DISPLAY "Conta nova. Digite o nome do titular: "
+            ACCEPT TITULAR
+            MOVE 0 TO SALDO
+            DISPLAY "Digite o limite de crédito da conta: "
+            ACCEPT LIMITE-CREDITO
+        NOT INVALID KEY
+            SET CONTA-EXISTE TO TRUE
+            MOVE CONTA-TITULAR TO TITULAR
+            MOVE CONTA-SALDO TO SALDO
+            MOVE CONTA-LIMITE-CREDITO TO LIMITE-CREDITO
+            DISPLAY "Conta localizada. Retomando do último saldo "
+                "registrado: R$" SALDO
+    END-READ.
+
+GRAVAR-CONTA.
+    MOVE NUMERO-CONTA TO CONTA-NUMERO.
+    MOVE TITULAR TO CONTA-TITULAR.
+    MOVE SALDO TO CONTA-SALDO.
+    MOVE LIMITE-CREDITO TO CONTA-LIMITE-CREDITO.
+    IF CONTA-EXISTE THEN
+        REWRITE CONTA-REC
+    ELSE
+        WRITE CONTA-REC
+        SET CONTA-EXISTE TO TRUE
+    END-IF.
