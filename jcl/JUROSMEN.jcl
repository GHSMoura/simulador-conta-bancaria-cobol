@@ -0,0 +1,20 @@
+//JUROSMEN JOB (ACCT),'JUROS MENSAL',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* JOB NOTURNO: APLICA A TAXA DE JUROS MENSAL SOBRE O SALDO DE
+//* TODAS AS CONTAS DO ARQUIVO MESTRE E REGISTRA O LANÇAMENTO NO
+//* JORNAL DE TRANSAÇÕES (TIPO-OP 3 = JUROS).
+//*
+//* JUROS-MENSAL É UM EXECUTÁVEL GNUCOBOL QUE ABRE "CONTAS.DAT" E
+//* "JORNAL.DAT" COMO ARQUIVOS HFS NO DIRETÓRIO DE TRABALHO - NÃO
+//* SÃO DATASETS MVS CATALOGADOS, ENTÃO O STEP RODA VIA BPXBATCH NO
+//* DIRETÓRIO /BANCOBATCH ONDE ESSES ARQUIVOS RESIDEM.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BPXBATCH,
+//         PARM='PGM /bancobatch/juros-mensal'
+//STDIN    DD *
+0.0050
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//
