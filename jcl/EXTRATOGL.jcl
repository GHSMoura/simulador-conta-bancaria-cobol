@@ -0,0 +1,17 @@
+//EXTRATGL JOB (ACCT),'EXTRATO GL',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* JOB DE FIM DE MÊS: EXTRAI TITULAR, NÚMERO DA CONTA E SALDO DE
+//* TODAS AS CONTAS DO ARQUIVO MESTRE PARA ARQUIVO DE LARGURA FIXA
+//* (LAYOUT GLEXTR) A SER CONSUMIDO PELA INTERFACE DO RAZÃO (GL).
+//*
+//* EXTRATO-GL É UM EXECUTÁVEL GNUCOBOL QUE ABRE "CONTAS.DAT" E
+//* GRAVA "EXTRATOGL.DAT" COMO ARQUIVOS HFS NO DIRETÓRIO DE TRABALHO
+//* - NÃO SÃO DATASETS MVS CATALOGADOS, ENTÃO O STEP RODA VIA
+//* BPXBATCH NO DIRETÓRIO /BANCOBATCH ONDE ESSES ARQUIVOS RESIDEM.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BPXBATCH,
+//         PARM='PGM /bancobatch/extrato-gl'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//
