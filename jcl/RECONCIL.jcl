@@ -0,0 +1,17 @@
+//RECONCIL JOB (ACCT),'RECONCILIACAO',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB DE FIM DE DIA: CONFERE SE ABERTURA + DEPÓSITOS - SAQUES DO
+//* DIA BATE COM O SALDO ATUAL DE CADA CONTA E SINALIZA DIVERGÊNCIAS.
+//* DEVE RODAR APÓS O ÚLTIMO LANÇAMENTO DO DIA E ANTES DO JUROSMEN.
+//*
+//* RECONCILIACAO É UM EXECUTÁVEL GNUCOBOL QUE ABRE "CONTAS.DAT" E
+//* "JORNAL.DAT" COMO ARQUIVOS HFS NO DIRETÓRIO DE TRABALHO - NÃO
+//* SÃO DATASETS MVS CATALOGADOS, ENTÃO O STEP RODA VIA BPXBATCH NO
+//* DIRETÓRIO /BANCOBATCH ONDE ESSES ARQUIVOS RESIDEM.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BPXBATCH,
+//         PARM='PGM /bancobatch/reconciliacao'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//
