@@ -0,0 +1,65 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EXTRATO-GL.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARQUIVO-CONTAS ASSIGN TO "CONTAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS CONTA-NUMERO
+        FILE STATUS IS WS-STATUS-CONTAS.
+
+    SELECT ARQUIVO-EXTRATO-GL ASSIGN TO "EXTRATOGL.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-STATUS-GL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ARQUIVO-CONTAS.
+COPY CONTACC.
+
+FD  ARQUIVO-EXTRATO-GL.
+COPY GLEXTR.
+
+WORKING-STORAGE SECTION.
+
+01 WS-STATUS-CONTAS    PIC XX.
+01 WS-STATUS-GL        PIC XX.
+01 WS-FIM-CONTAS       PIC X VALUE "N".
+    88 FIM-CONTAS      VALUE "S".
+01 WS-QTD-CONTAS       PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+
+    DISPLAY "=== EXTRATO-GL: EXTRAÇÃO DE SALDOS PARA O RAZÃO ===".
+
+    OPEN INPUT ARQUIVO-CONTAS.
+    IF WS-STATUS-CONTAS NOT = "00" THEN
+        DISPLAY "Arquivo de contas inexistente ou vazio."
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT ARQUIVO-EXTRATO-GL.
+
+    PERFORM UNTIL FIM-CONTAS
+        READ ARQUIVO-CONTAS NEXT RECORD
+            AT END
+                SET FIM-CONTAS TO TRUE
+            NOT AT END
+                PERFORM GRAVAR-REGISTRO-GL
+        END-READ
+    END-PERFORM.
+
+    CLOSE ARQUIVO-CONTAS.
+    CLOSE ARQUIVO-EXTRATO-GL.
+
+    DISPLAY "Contas extraídas: " WS-QTD-CONTAS.
+    STOP RUN.
+
+GRAVAR-REGISTRO-GL.
+    MOVE CONTA-NUMERO TO GL-NUMERO-CONTA.
+    MOVE CONTA-TITULAR TO GL-TITULAR.
+    MOVE CONTA-SALDO TO GL-SALDO.
+    WRITE GL-REC.
+    ADD 1 TO WS-QTD-CONTAS.
