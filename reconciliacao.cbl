@@ -0,0 +1,170 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECONCILIACAO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARQUIVO-CONTAS ASSIGN TO "CONTAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS CONTA-NUMERO
+        FILE STATUS IS WS-STATUS-CONTAS.
+
+    SELECT ARQUIVO-JORNAL ASSIGN TO "JORNAL.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-STATUS-JORNAL.
+
+    SELECT ARQUIVO-JORNAL-ORD ASSIGN TO "JORDRECO.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-STATUS-JORNAL-ORD.
+
+    SELECT SORT-JORNAL ASSIGN TO "SRTRC01".
+
+DATA DIVISION.
+FILE SECTION.
+FD  ARQUIVO-CONTAS.
+COPY CONTACC.
+
+FD  ARQUIVO-JORNAL.
+COPY JORNAL.
+
+SD  SORT-JORNAL.
+COPY JORNALSRT.
+
+FD  ARQUIVO-JORNAL-ORD.
+COPY JORNALORD.
+
+WORKING-STORAGE SECTION.
+
+01 WS-STATUS-CONTAS     PIC XX.
+01 WS-STATUS-JORNAL     PIC XX.
+01 WS-STATUS-JORNAL-ORD PIC XX.
+01 WS-FIM-CONTAS        PIC X VALUE "N".
+    88 FIM-CONTAS       VALUE "S".
+01 WS-FIM-JORNAL-ORD    PIC X VALUE "N".
+    88 FIM-JORNAL-ORD   VALUE "S".
+01 WS-ACHOU-HOJE        PIC X VALUE "N".
+    88 ACHOU-HOJE       VALUE "S".
+
+01 WS-DATA-HOJE         PIC X(8).
+01 WS-DATA-HORA         PIC X(14).
+
+01 WS-SALDO-ANTERIOR    PIC S9(5)V99.
+01 WS-SALDO-ABERTURA    PIC S9(5)V99.
+01 WS-SALDO-ESPERADO    PIC S9(5)V99.
+01 WS-TOTAL-DEPOSITOS   PIC 9(6)V99.
+01 WS-TOTAL-SAQUES      PIC 9(6)V99.
+
+01 WS-QTD-CONTAS        PIC 9(6) VALUE 0.
+01 WS-QTD-DIVERGENTES   PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+
+    DISPLAY "=== RECONCILIAÇÃO DE FIM DE DIA ===".
+
+    MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+    MOVE WS-DATA-HORA(1:8) TO WS-DATA-HOJE.
+    DISPLAY "Data de referência: " WS-DATA-HOJE.
+
+    OPEN INPUT ARQUIVO-CONTAS.
+    IF WS-STATUS-CONTAS NOT = "00" THEN
+        DISPLAY "Arquivo de contas inexistente ou vazio."
+        STOP RUN
+    END-IF.
+
+    PERFORM ORDENAR-JORNAL.
+
+    OPEN INPUT ARQUIVO-JORNAL-ORD.
+    PERFORM LER-PROXIMO-JORNAL-ORD.
+
+    PERFORM UNTIL FIM-CONTAS
+        READ ARQUIVO-CONTAS NEXT RECORD
+            AT END
+                SET FIM-CONTAS TO TRUE
+            NOT AT END
+                PERFORM RECONCILIAR-CONTA
+        END-READ
+    END-PERFORM.
+
+    CLOSE ARQUIVO-CONTAS.
+    CLOSE ARQUIVO-JORNAL-ORD.
+
+    DISPLAY "-----------------------------------------------".
+    DISPLAY "Contas verificadas: " WS-QTD-CONTAS.
+    DISPLAY "Contas divergentes: " WS-QTD-DIVERGENTES.
+    STOP RUN.
+
+ORDENAR-JORNAL.
+    OPEN INPUT ARQUIVO-JORNAL.
+    IF WS-STATUS-JORNAL = "35" THEN
+        OPEN OUTPUT ARQUIVO-JORNAL
+    END-IF.
+    CLOSE ARQUIVO-JORNAL.
+
+    SORT SORT-JORNAL
+        ON ASCENDING KEY SRT-NUMERO-CONTA SRT-DATA SRT-HORA
+        USING ARQUIVO-JORNAL
+        GIVING ARQUIVO-JORNAL-ORD.
+
+LER-PROXIMO-JORNAL-ORD.
+    READ ARQUIVO-JORNAL-ORD NEXT RECORD
+        AT END
+            SET FIM-JORNAL-ORD TO TRUE
+    END-READ.
+
+RECONCILIAR-CONTA.
+    ADD 1 TO WS-QTD-CONTAS.
+    MOVE 0 TO WS-SALDO-ANTERIOR.
+    MOVE 0 TO WS-TOTAL-DEPOSITOS.
+    MOVE 0 TO WS-TOTAL-SAQUES.
+    MOVE "N" TO WS-ACHOU-HOJE.
+
+    *> Descarta lançamentos órfãos (conta inexistente no mestre).
+    PERFORM UNTIL FIM-JORNAL-ORD
+            OR JORD-NUMERO-CONTA NOT LESS THAN CONTA-NUMERO
+        PERFORM LER-PROXIMO-JORNAL-ORD
+    END-PERFORM.
+
+    PERFORM UNTIL FIM-JORNAL-ORD
+            OR JORD-NUMERO-CONTA NOT = CONTA-NUMERO
+        PERFORM AVALIAR-LANCAMENTO-JORNAL
+        PERFORM LER-PROXIMO-JORNAL-ORD
+    END-PERFORM.
+
+    IF ACHOU-HOJE THEN
+        COMPUTE WS-SALDO-ESPERADO =
+            WS-SALDO-ABERTURA + WS-TOTAL-DEPOSITOS - WS-TOTAL-SAQUES
+    ELSE
+        MOVE WS-SALDO-ANTERIOR TO WS-SALDO-ABERTURA
+        MOVE WS-SALDO-ANTERIOR TO WS-SALDO-ESPERADO
+    END-IF.
+
+    IF WS-SALDO-ESPERADO = CONTA-SALDO THEN
+        DISPLAY "Conta " CONTA-NUMERO " OK - abertura R$"
+            WS-SALDO-ABERTURA " + depósitos R$" WS-TOTAL-DEPOSITOS
+            " - saques R$" WS-TOTAL-SAQUES " = saldo atual R$"
+            CONTA-SALDO
+    ELSE
+        ADD 1 TO WS-QTD-DIVERGENTES
+        DISPLAY "*** DIVERGÊNCIA Conta " CONTA-NUMERO " - esperado R$"
+            WS-SALDO-ESPERADO " mas saldo atual é R$" CONTA-SALDO
+    END-IF.
+
+AVALIAR-LANCAMENTO-JORNAL.
+    IF JORD-DATA < WS-DATA-HOJE THEN
+        MOVE JORD-SALDO TO WS-SALDO-ANTERIOR
+    ELSE
+        IF JORD-DATA = WS-DATA-HOJE THEN
+            IF NOT ACHOU-HOJE THEN
+                MOVE WS-SALDO-ANTERIOR TO WS-SALDO-ABERTURA
+                SET ACHOU-HOJE TO TRUE
+            END-IF
+            IF JORD-TIPO-OP = 1 THEN
+                ADD JORD-VALOR TO WS-TOTAL-DEPOSITOS
+            ELSE
+                IF JORD-TIPO-OP = 2 THEN
+                    ADD JORD-VALOR TO WS-TOTAL-SAQUES
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
