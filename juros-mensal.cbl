@@ -0,0 +1,88 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JUROS-MENSAL.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARQUIVO-CONTAS ASSIGN TO "CONTAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS CONTA-NUMERO
+        FILE STATUS IS WS-STATUS-CONTAS.
+
+    SELECT ARQUIVO-JORNAL ASSIGN TO "JORNAL.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-STATUS-JORNAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ARQUIVO-CONTAS.
+COPY CONTACC.
+
+FD  ARQUIVO-JORNAL.
+COPY JORNAL.
+
+WORKING-STORAGE SECTION.
+
+01 WS-STATUS-CONTAS    PIC XX.
+01 WS-STATUS-JORNAL    PIC XX.
+01 WS-FIM-CONTAS       PIC X VALUE "N".
+    88 FIM-CONTAS      VALUE "S".
+
+01 WS-TAXA-JUROS       PIC 9V9(4) VALUE 0.
+01 WS-VALOR-JUROS      PIC S9(5)V99.
+01 WS-DATA-HORA        PIC X(14).
+01 WS-QTD-CONTAS       PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+
+    DISPLAY "=== JUROS-MENSAL: APLICAÇÃO DE JUROS NOTURNA ===".
+    DISPLAY "Digite a taxa de juros mensal (ex: 0.0050 para 0,5%): ".
+    ACCEPT WS-TAXA-JUROS.
+
+    OPEN I-O ARQUIVO-CONTAS.
+    IF WS-STATUS-CONTAS NOT = "00" THEN
+        DISPLAY "Arquivo de contas inexistente ou vazio."
+        STOP RUN
+    END-IF.
+
+    PERFORM ABRIR-ARQUIVO-JORNAL.
+
+    PERFORM UNTIL FIM-CONTAS
+        READ ARQUIVO-CONTAS NEXT RECORD
+            AT END
+                SET FIM-CONTAS TO TRUE
+            NOT AT END
+                PERFORM APLICAR-JUROS-CONTA
+        END-READ
+    END-PERFORM.
+
+    CLOSE ARQUIVO-CONTAS.
+    CLOSE ARQUIVO-JORNAL.
+
+    DISPLAY "Contas processadas: " WS-QTD-CONTAS.
+    STOP RUN.
+
+ABRIR-ARQUIVO-JORNAL.
+    OPEN EXTEND ARQUIVO-JORNAL.
+    IF WS-STATUS-JORNAL = "35" THEN
+        OPEN OUTPUT ARQUIVO-JORNAL
+    END-IF.
+
+APLICAR-JUROS-CONTA.
+    COMPUTE WS-VALOR-JUROS ROUNDED = CONTA-SALDO * WS-TAXA-JUROS.
+    ADD WS-VALOR-JUROS TO CONTA-SALDO.
+    REWRITE CONTA-REC.
+    ADD 1 TO WS-QTD-CONTAS.
+
+    MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+    MOVE WS-DATA-HORA(1:8) TO JORN-DATA.
+    MOVE WS-DATA-HORA(9:6) TO JORN-HORA.
+    MOVE CONTA-NUMERO TO JORN-NUMERO-CONTA.
+    MOVE 3 TO JORN-TIPO-OP.
+    MOVE WS-VALOR-JUROS TO JORN-VALOR.
+    MOVE CONTA-SALDO TO JORN-SALDO.
+    WRITE JORNAL-REC.
+
+    DISPLAY "Conta " CONTA-NUMERO " - juros: R$" WS-VALOR-JUROS
+        " - novo saldo: R$" CONTA-SALDO.
