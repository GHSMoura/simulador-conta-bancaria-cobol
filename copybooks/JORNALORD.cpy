@@ -0,0 +1,9 @@
+*> Diário de transações já ordenado por conta/data/hora, gerado
+*> pelo SORT - mesmo layout físico de JORNAL.cpy.
+01 JORNAL-ORD-REC.
+   05 JORD-DATA            PIC X(8).
+   05 JORD-HORA            PIC X(6).
+   05 JORD-NUMERO-CONTA    PIC 9(6).
+   05 JORD-TIPO-OP         PIC 9.
+   05 JORD-VALOR           PIC S9(5)V99.
+   05 JORD-SALDO           PIC S9(5)V99.
