@@ -0,0 +1,6 @@
+*> Layout de largura fixa do extrato de saldos para a interface
+*> com o razão contábil (GL) - arquivo EXTRATOGL.DAT
+01 GL-REC.
+   05 GL-NUMERO-CONTA     PIC 9(6).
+   05 GL-TITULAR          PIC A(30).
+   05 GL-SALDO            PIC S9(5)V99.
