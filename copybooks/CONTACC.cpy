@@ -0,0 +1,6 @@
+*> Layout do registro da conta no arquivo mestre CONTAS.DAT
+01 CONTA-REC.
+   05 CONTA-NUMERO          PIC 9(6).
+   05 CONTA-TITULAR         PIC A(30).
+   05 CONTA-SALDO           PIC S9(5)V99.
+   05 CONTA-LIMITE-CREDITO  PIC 9(5)V99.
