@@ -0,0 +1,8 @@
+*> Layout do registro do diário de transações JORNAL.DAT
+01 JORNAL-REC.
+   05 JORN-DATA           PIC X(8).
+   05 JORN-HORA           PIC X(6).
+   05 JORN-NUMERO-CONTA   PIC 9(6).
+   05 JORN-TIPO-OP        PIC 9.
+   05 JORN-VALOR          PIC S9(5)V99.
+   05 JORN-SALDO          PIC S9(5)V99.
