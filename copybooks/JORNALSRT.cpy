@@ -0,0 +1,9 @@
+*> Chave de ordenação para o SORT do diário de transações por
+*> conta/data/hora - mesmo layout físico de JORNAL.cpy.
+01 JORNAL-SRT-REC.
+   05 SRT-DATA            PIC X(8).
+   05 SRT-HORA            PIC X(6).
+   05 SRT-NUMERO-CONTA    PIC 9(6).
+   05 SRT-TIPO-OP         PIC 9.
+   05 SRT-VALOR           PIC S9(5)V99.
+   05 SRT-SALDO           PIC S9(5)V99.
