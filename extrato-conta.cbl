@@ -0,0 +1,175 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EXTRATO-CONTA.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARQUIVO-CONTAS ASSIGN TO "CONTAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS CONTA-NUMERO
+        FILE STATUS IS WS-STATUS-CONTAS.
+
+    SELECT ARQUIVO-JORNAL ASSIGN TO "JORNAL.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-STATUS-JORNAL.
+
+    SELECT ARQUIVO-JORNAL-ORD ASSIGN TO "JORDCONT.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-STATUS-JORNAL-ORD.
+
+    SELECT SORT-JORNAL ASSIGN TO "SRTCT01".
+
+DATA DIVISION.
+FILE SECTION.
+FD  ARQUIVO-CONTAS.
+COPY CONTACC.
+
+FD  ARQUIVO-JORNAL.
+COPY JORNAL.
+
+SD  SORT-JORNAL.
+COPY JORNALSRT.
+
+FD  ARQUIVO-JORNAL-ORD.
+COPY JORNALORD.
+
+WORKING-STORAGE SECTION.
+
+01 WS-STATUS-CONTAS     PIC XX.
+01 WS-STATUS-JORNAL     PIC XX.
+01 WS-STATUS-JORNAL-ORD PIC XX.
+01 WS-FIM-CONTAS        PIC X VALUE "N".
+    88 FIM-CONTAS       VALUE "S".
+01 WS-FIM-JORNAL-ORD    PIC X VALUE "N".
+    88 FIM-JORNAL-ORD   VALUE "S".
+01 WS-ACHOU-PERIODO     PIC X VALUE "N".
+    88 ACHOU-PERIODO    VALUE "S".
+
+01 WS-PERIODO           PIC X(6).
+01 WS-JORD-PERIODO      PIC X(6).
+
+01 WS-SALDO-ANTERIOR    PIC S9(6)V99.
+01 WS-SALDO-ABERTURA    PIC S9(6)V99.
+01 WS-SALDO-FECHAMENTO  PIC S9(6)V99.
+01 WS-TOTAL-DEPOSITOS   PIC S9(6)V99.
+01 WS-TOTAL-SAQUES      PIC S9(6)V99.
+01 WS-TOTAL-JUROS       PIC S9(6)V99.
+
+PROCEDURE DIVISION.
+
+    DISPLAY "=== EXTRATO MENSAL DE CONTAS ===".
+    DISPLAY "Digite o período de referência (AAAAMM): ".
+    ACCEPT WS-PERIODO.
+
+    OPEN INPUT ARQUIVO-CONTAS.
+    IF WS-STATUS-CONTAS NOT = "00" THEN
+        DISPLAY "Arquivo de contas inexistente ou vazio."
+        STOP RUN
+    END-IF.
+
+    PERFORM ORDENAR-JORNAL.
+
+    OPEN INPUT ARQUIVO-JORNAL-ORD.
+    PERFORM LER-PROXIMO-JORNAL-ORD.
+
+    PERFORM UNTIL FIM-CONTAS
+        READ ARQUIVO-CONTAS NEXT RECORD
+            AT END
+                SET FIM-CONTAS TO TRUE
+            NOT AT END
+                PERFORM IMPRIMIR-EXTRATO-CONTA
+        END-READ
+    END-PERFORM.
+
+    CLOSE ARQUIVO-CONTAS.
+    CLOSE ARQUIVO-JORNAL-ORD.
+    STOP RUN.
+
+ORDENAR-JORNAL.
+    OPEN INPUT ARQUIVO-JORNAL.
+    IF WS-STATUS-JORNAL = "35" THEN
+        OPEN OUTPUT ARQUIVO-JORNAL
+    END-IF.
+    CLOSE ARQUIVO-JORNAL.
+
+    SORT SORT-JORNAL
+        ON ASCENDING KEY SRT-NUMERO-CONTA SRT-DATA SRT-HORA
+        USING ARQUIVO-JORNAL
+        GIVING ARQUIVO-JORNAL-ORD.
+
+LER-PROXIMO-JORNAL-ORD.
+    READ ARQUIVO-JORNAL-ORD NEXT RECORD
+        AT END
+            SET FIM-JORNAL-ORD TO TRUE
+    END-READ.
+
+IMPRIMIR-EXTRATO-CONTA.
+    MOVE 0 TO WS-SALDO-ANTERIOR.
+    MOVE 0 TO WS-SALDO-FECHAMENTO.
+    MOVE 0 TO WS-TOTAL-DEPOSITOS.
+    MOVE 0 TO WS-TOTAL-SAQUES.
+    MOVE 0 TO WS-TOTAL-JUROS.
+    MOVE "N" TO WS-ACHOU-PERIODO.
+
+    DISPLAY "-----------------------------------------------".
+    DISPLAY "Conta: " CONTA-NUMERO " Titular: " CONTA-TITULAR.
+
+    *> Descarta lançamentos órfãos (conta inexistente no mestre).
+    PERFORM UNTIL FIM-JORNAL-ORD
+            OR JORD-NUMERO-CONTA NOT LESS THAN CONTA-NUMERO
+        PERFORM LER-PROXIMO-JORNAL-ORD
+    END-PERFORM.
+
+    PERFORM UNTIL FIM-JORNAL-ORD
+            OR JORD-NUMERO-CONTA NOT = CONTA-NUMERO
+        PERFORM AVALIAR-LANCAMENTO-JORNAL
+        PERFORM LER-PROXIMO-JORNAL-ORD
+    END-PERFORM.
+
+    IF NOT ACHOU-PERIODO THEN
+        MOVE WS-SALDO-ANTERIOR TO WS-SALDO-ABERTURA
+        MOVE WS-SALDO-ANTERIOR TO WS-SALDO-FECHAMENTO
+        DISPLAY "Saldo de abertura: R$" WS-SALDO-ABERTURA
+        DISPLAY "  (nenhum lançamento no período)"
+    END-IF.
+
+    DISPLAY "Total depósitos: R$" WS-TOTAL-DEPOSITOS.
+    DISPLAY "Total saques: R$" WS-TOTAL-SAQUES.
+    DISPLAY "Total juros: R$" WS-TOTAL-JUROS.
+    DISPLAY "Saldo de fechamento: R$" WS-SALDO-FECHAMENTO.
+
+AVALIAR-LANCAMENTO-JORNAL.
+    MOVE JORD-DATA(1:6) TO WS-JORD-PERIODO.
+    IF WS-JORD-PERIODO < WS-PERIODO THEN
+        MOVE JORD-SALDO TO WS-SALDO-ANTERIOR
+    ELSE
+        IF WS-JORD-PERIODO = WS-PERIODO THEN
+            IF NOT ACHOU-PERIODO THEN
+                MOVE WS-SALDO-ANTERIOR TO WS-SALDO-ABERTURA
+                SET ACHOU-PERIODO TO TRUE
+                DISPLAY "Saldo de abertura: R$" WS-SALDO-ABERTURA
+            END-IF
+            PERFORM IMPRIMIR-LANCAMENTO-JORNAL
+            MOVE JORD-SALDO TO WS-SALDO-FECHAMENTO
+        END-IF
+    END-IF.
+
+IMPRIMIR-LANCAMENTO-JORNAL.
+    IF JORD-TIPO-OP = 1 THEN
+        ADD JORD-VALOR TO WS-TOTAL-DEPOSITOS
+        DISPLAY "  " JORD-DATA " " JORD-HORA
+            " Depósito   R$" JORD-VALOR
+    ELSE
+        IF JORD-TIPO-OP = 2 THEN
+            ADD JORD-VALOR TO WS-TOTAL-SAQUES
+            DISPLAY "  " JORD-DATA " " JORD-HORA
+                " Saque      R$" JORD-VALOR
+        ELSE
+            IF JORD-TIPO-OP = 3 THEN
+                ADD JORD-VALOR TO WS-TOTAL-JUROS
+                DISPLAY "  " JORD-DATA " " JORD-HORA
+                    " Juros      R$" JORD-VALOR
+            END-IF
+        END-IF
+    END-IF.
